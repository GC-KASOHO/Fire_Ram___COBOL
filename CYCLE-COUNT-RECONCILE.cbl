@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CYCLE-COUNT-RECONCILE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVENTORY-FILE ASSIGN TO "INVENTORYFILE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ITEM-CODE
+               FILE STATUS IS INV-FILESTATUS.
+
+           SELECT COUNT-SHEET-FILE ASSIGN TO "COUNTSHEET.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CS-FILESTATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INVENTORY-FILE.
+       01 INVENTORY-RECORD.
+           05 ITEM-CODE         PIC X(10).
+           05 ITEM-NAME         PIC X(30).
+           05 ITEM-CATEGORY     PIC X(20).
+           05 ITEM-SIZE         PIC X(10).
+           05 ITEM-COLOR        PIC X(15).
+           05 STOCK-QUANTITY    PIC 9(5).
+           05 UNIT-PRICE        PIC 9(7)V99.
+           05 LOCATION-QTY OCCURS 2 TIMES.
+               10 LOC-CODE       PIC X(10).
+               10 LOC-QUANTITY   PIC 9(5).
+
+       FD COUNT-SHEET-FILE.
+       01 COUNT-SHEET-RECORD.
+           05 CS-ITEM-CODE      PIC X(10).
+           05 CS-COUNTED-QTY    PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+       01 INV-FILESTATUS        PIC X(2).
+       01 CS-FILESTATUS         PIC X(2).
+       01 WS-VARIANCE           PIC S9(5).
+       01 WS-MATCH-COUNT        PIC 9(5) VALUE ZERO.
+       01 WS-VARIANCE-COUNT     PIC 9(5) VALUE ZERO.
+       01 WS-NOTFOUND-COUNT     PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+           PERFORM OPEN-COUNT-FILES.
+           PERFORM RECONCILE-COUNTS.
+           PERFORM CLOSE-COUNT-FILES.
+
+           DISPLAY "======================================="
+           DISPLAY "       CYCLE COUNT SUMMARY"
+           DISPLAY "======================================="
+           DISPLAY "Matched: " WS-MATCH-COUNT
+           DISPLAY "Variances: " WS-VARIANCE-COUNT
+           DISPLAY "Not found in inventory: " WS-NOTFOUND-COUNT
+           STOP RUN.
+
+       OPEN-COUNT-FILES.
+           OPEN INPUT COUNT-SHEET-FILE.
+           OPEN INPUT INVENTORY-FILE.
+
+       RECONCILE-COUNTS.
+           DISPLAY "======================================="
+           DISPLAY "   CYCLE COUNT VARIANCE REPORT"
+           DISPLAY "======================================="
+
+           PERFORM UNTIL CS-FILESTATUS = "10"
+               READ COUNT-SHEET-FILE
+                   AT END
+                       MOVE "10" TO CS-FILESTATUS
+                   NOT AT END
+                       MOVE CS-ITEM-CODE TO ITEM-CODE
+                       READ INVENTORY-FILE KEY IS ITEM-CODE
+                           INVALID KEY
+                               ADD 1 TO WS-NOTFOUND-COUNT
+                               DISPLAY "Item " CS-ITEM-CODE
+                                   " not found in inventory!"
+                           NOT INVALID KEY
+                               COMPUTE WS-VARIANCE =
+                                   CS-COUNTED-QTY - STOCK-QUANTITY
+                               IF WS-VARIANCE = 0
+                                   ADD 1 TO WS-MATCH-COUNT
+                               ELSE
+                                   ADD 1 TO WS-VARIANCE-COUNT
+                                   DISPLAY "Item Code: " CS-ITEM-CODE
+                                   DISPLAY "  System Qty:  "
+                                       STOCK-QUANTITY
+                                   DISPLAY "  Counted Qty: "
+                                       CS-COUNTED-QTY
+                                   DISPLAY "  Variance:    " WS-VARIANCE
+                                   DISPLAY "------------------------"
+                               END-IF
+                       END-READ
+               END-READ
+           END-PERFORM.
+
+       CLOSE-COUNT-FILES.
+           CLOSE COUNT-SHEET-FILE.
+           CLOSE INVENTORY-FILE.
