@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MIGRATE-LEGACY-INVENTORY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEGACY-FILE ASSIGN TO "INVENTORY.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LEGACY-FILESTATUS.
+
+           SELECT INVENTORY-FILE ASSIGN TO "INVENTORYFILE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ITEM-CODE
+               FILE STATUS IS INV-FILESTATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD LEGACY-FILE.
+       01 LEGACY-RECORD.
+           05 ITEM-ID            PIC 9(5).
+           05 ITEM-NAME           PIC X(20).
+           05 ITEM-PRICE           PIC 9(5).
+           05 ITEM-QUANTITY         PIC 9(5).
+
+       FD INVENTORY-FILE.
+       01 INVENTORY-RECORD.
+           05 ITEM-CODE         PIC X(10).
+           05 INV-ITEM-NAME     PIC X(30).
+           05 INV-ITEM-CATEGORY PIC X(20).
+           05 INV-ITEM-SIZE     PIC X(10).
+           05 INV-ITEM-COLOR    PIC X(15).
+           05 INV-STOCK-QUANTITY PIC 9(5).
+           05 INV-UNIT-PRICE    PIC 9(7)V99.
+           05 LOCATION-QTY OCCURS 2 TIMES.
+               10 LOC-CODE       PIC X(10).
+               10 LOC-QUANTITY   PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+       01 LEGACY-FILESTATUS     PIC X(2).
+       01 INV-FILESTATUS        PIC X(2).
+       01 WS-MIGRATED-COUNT     PIC 9(5) VALUE ZERO.
+       01 WS-SKIPPED-COUNT      PIC 9(5) VALUE ZERO.
+
+      *> Legacy ITEM-PRICE has no decimal places (whole currency units
+      *> only), so it lands in the new UNIT-PRICE's integer portion
+      *> with zero cents -- there's no finer-grained legacy value to
+      *> recover.
+       PROCEDURE DIVISION.
+           PERFORM OPEN-MIGRATION-FILES.
+           PERFORM MIGRATE-RECORDS.
+           PERFORM CLOSE-MIGRATION-FILES.
+
+           DISPLAY "======================================="
+           DISPLAY "     LEGACY MIGRATION SUMMARY"
+           DISPLAY "======================================="
+           DISPLAY "Migrated: " WS-MIGRATED-COUNT
+           DISPLAY "Skipped (already in INVENTORYFILE.DAT): "
+               WS-SKIPPED-COUNT
+           STOP RUN.
+
+       OPEN-MIGRATION-FILES.
+           OPEN INPUT LEGACY-FILE.
+           OPEN I-O INVENTORY-FILE.
+           IF INV-FILESTATUS = "35"
+               OPEN OUTPUT INVENTORY-FILE
+               CLOSE INVENTORY-FILE
+               OPEN I-O INVENTORY-FILE
+           END-IF.
+
+       MIGRATE-RECORDS.
+           PERFORM UNTIL LEGACY-FILESTATUS = "10"
+               READ LEGACY-FILE
+                   AT END
+                       MOVE "10" TO LEGACY-FILESTATUS
+                   NOT AT END
+                       MOVE ITEM-ID TO ITEM-CODE
+                       READ INVENTORY-FILE KEY IS ITEM-CODE
+                           INVALID KEY
+                               PERFORM BUILD-MIGRATED-RECORD
+                               WRITE INVENTORY-RECORD
+                                   INVALID KEY
+                                       DISPLAY "Error migrating "
+                                           ITEM-ID
+                                   NOT INVALID
+                                       ADD 1 TO WS-MIGRATED-COUNT
+                               END-WRITE
+                           NOT INVALID KEY
+                               ADD 1 TO WS-SKIPPED-COUNT
+                       END-READ
+               END-READ
+           END-PERFORM.
+
+       BUILD-MIGRATED-RECORD.
+           MOVE ITEM-NAME TO INV-ITEM-NAME.
+           MOVE "UNKNOWN" TO INV-ITEM-CATEGORY.
+           MOVE SPACES TO INV-ITEM-SIZE.
+           MOVE SPACES TO INV-ITEM-COLOR.
+           MOVE ITEM-QUANTITY TO INV-STOCK-QUANTITY.
+           MOVE ITEM-PRICE TO INV-UNIT-PRICE.
+           MOVE "MAIN" TO LOC-CODE (1).
+           MOVE ITEM-QUANTITY TO LOC-QUANTITY (1).
+           MOVE "ANNEX" TO LOC-CODE (2).
+           MOVE ZERO TO LOC-QUANTITY (2).
+
+       CLOSE-MIGRATION-FILES.
+           CLOSE LEGACY-FILE.
+           CLOSE INVENTORY-FILE.
