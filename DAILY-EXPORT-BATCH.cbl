@@ -0,0 +1,201 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILY-EXPORT-BATCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVENTORY-FILE ASSIGN TO "INVENTORYFILE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ITEM-CODE
+               FILE STATUS IS FILESTATUS.
+
+           SELECT CSV-FILE ASSIGN TO WS-CSV-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CSV-FILESTATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "DAILYEXP.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FILESTATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INVENTORY-FILE.
+       01 INVENTORY-RECORD.
+           05 ITEM-CODE         PIC X(10).
+           05 ITEM-NAME         PIC X(30).
+           05 ITEM-CATEGORY     PIC X(20).
+           05 ITEM-SIZE         PIC X(10).
+           05 ITEM-COLOR        PIC X(15).
+           05 STOCK-QUANTITY    PIC 9(5).
+           05 UNIT-PRICE        PIC 9(7)V99.
+           05 LOCATION-QTY OCCURS 2 TIMES.
+               10 LOC-CODE       PIC X(10).
+               10 LOC-QUANTITY   PIC 9(5).
+
+       FD CSV-FILE.
+       01 CSV-RECORD            PIC X(120).
+
+       FD CHECKPOINT-FILE.
+       01 CKPT-FD-RECORD        PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 FILESTATUS            PIC X(2).
+       01 CSV-FILESTATUS        PIC X(2).
+       01 WS-CSV-FILENAME       PIC X(40).
+       01 WS-CSV-SEQ            PIC 99.
+       01 WS-VALID-FLAG         PIC X.
+       01 WS-CSV-PRICE          PIC 9(7).99.
+       01 WS-EXPORT-DATE        PIC 9(8).
+       01 WS-RETENTION-DAYS     PIC 9(3) VALUE 30.
+       01 WS-TODAY-JULIAN       PIC 9(7).
+       01 WS-PURGE-JULIAN       PIC 9(7).
+       01 WS-PURGE-DATE         PIC 9(8).
+       01 WS-PURGE-FILENAME     PIC X(40).
+       01 WS-PURGE-RESULT       PIC S9(9) COMP-5.
+       01 WS-EXPORT-COUNT       PIC 9(7) VALUE ZERO.
+
+       01 CKPT-FILESTATUS       PIC X(2).
+       01 CKPT-JOB-NAME         PIC X(10).
+       01 CKPT-LAST-CODE        PIC X(10).
+       01 CKPT-REC-COUNT        PIC 9(7).
+       01 CKPT-EXPORT-DATE      PIC 9(8).
+       01 WS-CKPT-FOUND         PIC X VALUE 'N'.
+       01 WS-CKPT-INTERVAL      PIC 9(5) VALUE 50.
+
+      *> One archive falls out of the retention window each day this
+      *> job runs, so the oldest file is purged by computing its exact
+      *> dated name (today minus WS-RETENTION-DAYS) and asking the OS
+      *> to delete it. GnuCOBOL has no portable directory-scan verb,
+      *> so this only reaches files named by this program's own daily
+      *> naming convention -- it cannot sweep a backlog in one pass.
+       PROCEDURE DIVISION.
+           PERFORM RUN-DAILY-EXPORT.
+           PERFORM PURGE-OLD-ARCHIVES.
+           DISPLAY "[SYSTEM] Daily export complete: "
+               WS-EXPORT-COUNT " item(s) written to " WS-CSV-FILENAME.
+           STOP RUN.
+
+       RUN-DAILY-EXPORT.
+           ACCEPT WS-EXPORT-DATE FROM DATE YYYYMMDD.
+           MOVE 1 TO WS-CSV-SEQ.
+           STRING
+               "INVENTORYFILE_" WS-EXPORT-DATE ".CSV"
+           DELIMITED BY SIZE INTO WS-CSV-FILENAME.
+
+           OPEN INPUT INVENTORY-FILE.
+
+      *> This job runs unattended overnight, so a resumable checkpoint
+      *> from today's own dated run is picked up automatically instead
+      *> of prompting an operator who may not be there to answer.
+           PERFORM READ-CHECKPOINT.
+           IF WS-CKPT-FOUND = 'Y' AND CKPT-JOB-NAME = "DAILYEXPRT"
+                   AND CKPT-EXPORT-DATE = WS-EXPORT-DATE
+               MOVE CKPT-LAST-CODE TO ITEM-CODE
+               START INVENTORY-FILE KEY IS GREATER THAN ITEM-CODE
+                   INVALID KEY
+                       MOVE "10" TO FILESTATUS
+               END-START
+               OPEN EXTEND CSV-FILE
+               MOVE CKPT-REC-COUNT TO WS-EXPORT-COUNT
+           ELSE
+      *> A same-day file may already exist (an earlier interactive
+      *> export, or a prior run of this same job) -- probe for a free
+      *> dated name instead of clobbering whatever is there.
+               MOVE 'N' TO WS-VALID-FLAG
+               PERFORM UNTIL WS-VALID-FLAG = 'Y'
+                   OPEN INPUT CSV-FILE
+                   IF CSV-FILESTATUS = "35"
+                       MOVE 'Y' TO WS-VALID-FLAG
+                   ELSE
+                       CLOSE CSV-FILE
+                       ADD 1 TO WS-CSV-SEQ
+                       STRING
+                           "INVENTORYFILE_" WS-EXPORT-DATE "_"
+                           WS-CSV-SEQ ".CSV"
+                       DELIMITED BY SIZE INTO WS-CSV-FILENAME
+                   END-IF
+               END-PERFORM
+               OPEN OUTPUT CSV-FILE
+               MOVE ZERO TO WS-EXPORT-COUNT
+           END-IF.
+
+           PERFORM UNTIL FILESTATUS = "10"
+               READ INVENTORY-FILE
+                   AT END
+                       MOVE "10" TO FILESTATUS
+                       EXIT PERFORM
+                   NOT AT END
+                       MOVE UNIT-PRICE TO WS-CSV-PRICE
+                       STRING
+                           ITEM-CODE ","
+                           ITEM-NAME ","
+                           ITEM-CATEGORY ","
+                           ITEM-SIZE ","
+                           ITEM-COLOR ","
+                           STOCK-QUANTITY ","
+                           WS-CSV-PRICE
+                       DELIMITED BY SIZE INTO CSV-RECORD
+                       WRITE CSV-RECORD
+                       ADD 1 TO WS-EXPORT-COUNT
+                       IF FUNCTION MOD(WS-EXPORT-COUNT
+                           WS-CKPT-INTERVAL) = 0
+                           MOVE "DAILYEXPRT" TO CKPT-JOB-NAME
+                           MOVE ITEM-CODE TO CKPT-LAST-CODE
+                           MOVE WS-EXPORT-COUNT TO CKPT-REC-COUNT
+                           MOVE WS-EXPORT-DATE TO CKPT-EXPORT-DATE
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE INVENTORY-FILE.
+           CLOSE CSV-FILE.
+           PERFORM CLEAR-CHECKPOINT.
+
+       PURGE-OLD-ARCHIVES.
+           COMPUTE WS-TODAY-JULIAN =
+               FUNCTION INTEGER-OF-DATE (WS-EXPORT-DATE).
+           COMPUTE WS-PURGE-JULIAN =
+               WS-TODAY-JULIAN - WS-RETENTION-DAYS.
+           COMPUTE WS-PURGE-DATE =
+               FUNCTION DATE-OF-INTEGER (WS-PURGE-JULIAN).
+
+           STRING
+               "INVENTORYFILE_" WS-PURGE-DATE ".CSV"
+           DELIMITED BY SIZE INTO WS-PURGE-FILENAME.
+
+           CALL "CBL_DELETE_FILE" USING WS-PURGE-FILENAME
+               RETURNING WS-PURGE-RESULT
+           END-CALL.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           STRING
+               CKPT-JOB-NAME ","
+               CKPT-LAST-CODE ","
+               CKPT-REC-COUNT ","
+               CKPT-EXPORT-DATE
+           DELIMITED BY SIZE INTO CKPT-FD-RECORD.
+           WRITE CKPT-FD-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       READ-CHECKPOINT.
+           MOVE 'N' TO WS-CKPT-FOUND.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-FILESTATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       UNSTRING CKPT-FD-RECORD DELIMITED BY ","
+                           INTO CKPT-JOB-NAME CKPT-LAST-CODE
+                               CKPT-REC-COUNT CKPT-EXPORT-DATE
+                       MOVE 'Y' TO WS-CKPT-FOUND
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
