@@ -10,7 +10,23 @@
                RECORD KEY IS ITEM-CODE
                FILE STATUS IS FILESTATUS.
 
-           SELECT CSV-FILE ASSIGN TO "INVENTORYFILE.CSV"
+           SELECT CSV-FILE ASSIGN TO WS-CSV-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CSV-FILESTATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CSVJOB.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FILESTATUS.
+
+           SELECT PRICE-HISTORY-FILE ASSIGN TO "PRICEHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-FILE ASSIGN TO "SORTWORK.TMP".
+
+           SELECT PO-FILE ASSIGN TO "PURCHASEORDER.TXT"
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -24,20 +40,169 @@
            05 ITEM-COLOR        PIC X(15).
            05 STOCK-QUANTITY    PIC 9(5).
            05 UNIT-PRICE        PIC 9(7)V99.
-       
+           05 LOCATION-QTY OCCURS 2 TIMES.
+               10 LOC-CODE       PIC X(10).
+               10 LOC-QUANTITY   PIC 9(5).
+
        FD CSV-FILE.
-       01 CSV-RECORD            PIC X(100).
+       01 CSV-RECORD            PIC X(120).
+
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD           PIC X(120).
+
+       FD CHECKPOINT-FILE.
+       01 CKPT-FD-RECORD         PIC X(100).
+
+       FD PRICE-HISTORY-FILE.
+       01 PRICE-HIST-RECORD      PIC X(60).
+
+       FD PO-FILE.
+       01 PO-RECORD              PIC X(80).
+
+       SD SORT-FILE.
+       01 SORT-RECORD.
+           05 SRT-ITEM-CODE         PIC X(10).
+           05 SRT-ITEM-NAME         PIC X(30).
+           05 SRT-ITEM-CATEGORY     PIC X(20).
+           05 SRT-ITEM-SIZE         PIC X(10).
+           05 SRT-ITEM-COLOR        PIC X(15).
+           05 SRT-STOCK-QUANTITY    PIC 9(5).
+           05 SRT-UNIT-PRICE        PIC 9(7)V99.
+           05 SRT-LOCATION-QTY OCCURS 2 TIMES.
+               10 SRT-LOC-CODE       PIC X(10).
+               10 SRT-LOC-QUANTITY   PIC 9(5).
 
        WORKING-STORAGE SECTION.
        01 FILESTATUS            PIC X(2).
-       01 WS-OPTION             PIC 9.
+       01 CSV-FILESTATUS        PIC X(2).
+       01 WS-OPTION             PIC 99.
        01 WS-EndOfFile          PIC X VALUE 'N'.
        01 WS-WAITFORINPUT       PIC X.
+       01 WS-REORDER-POINT      PIC 9(5) VALUE 10.
+       01 WS-LOW-STOCK-COUNT    PIC 9(5).
+
+       01 WS-AUDIT-FIELD        PIC X(15).
+       01 WS-AUDIT-OLDVAL       PIC X(30).
+       01 WS-AUDIT-NEWVAL       PIC X(30).
+       01 WS-AUDIT-DATE         PIC 9(8).
+       01 WS-AUDIT-TIME         PIC 9(8).
+
+       01 CKPT-FILESTATUS       PIC X(2).
+       01 CKPT-JOB-NAME         PIC X(10).
+       01 CKPT-LAST-CODE        PIC X(10).
+       01 CKPT-REC-COUNT        PIC 9(7).
+       01 CKPT-FILENAME         PIC X(40).
+
+       01 WS-CSV-FILENAME       PIC X(40).
+       01 WS-EXPORT-DATE        PIC 9(8).
+       01 WS-CSV-SEQ            PIC 99.
+       01 WS-CSV-PRICE          PIC 9(7).99.
+
+       01 WS-PRICE-HIST-DATE    PIC 9(8).
+       01 WS-AUDIT-OLD-PRICE    PIC 9(7).99.
+       01 WS-AUDIT-NEW-PRICE    PIC 9(7).99.
+
+       01 WS-SORT-CHOICE        PIC 9.
+       01 WS-SORT-EOF           PIC X.
+       01 WS-PAGE-LINE-COUNT    PIC 99.
+       01 WS-PAGE-SIZE          PIC 99 VALUE 20.
+       01 WS-LAST-CATEGORY      PIC X(20).
+       01 WS-CATEGORY-SUBTOTAL  PIC 9(9)V99.
+       01 WS-FIRST-RECORD       PIC X.
+
+       01 WS-ORDER-QTY          PIC 9(5).
+       01 WS-PO-COUNT           PIC 9(5).
+
+       01 WS-OPERATOR-ID        PIC X(10).
+       01 WS-OPERATOR-PIN       PIC X(6).
+       01 WS-CKPT-INTERVAL      PIC 9(5) VALUE 50.
+       01 WS-CKPT-COUNTER       PIC 9(7).
+       01 WS-CKPT-FOUND         PIC X VALUE 'N'.
+       01 WS-RESUME-ANSWER      PIC X.
+       01 WS-SKIP-COUNTER       PIC 9(7).
+
+       01 WS-SEARCH-MODE        PIC 9.
+       01 WS-SEARCH-TEXT        PIC X(30).
+       01 WS-TRIM-TEXT          PIC X(30).
+       01 WS-TRIM-LEN           PIC 99.
+       01 WS-MATCH-TARGET       PIC X(30).
+       01 WS-MATCH-FLAG         PIC X.
+       01 WS-SCAN-POS           PIC 99.
+       01 WS-MAX-POS            PIC 99.
+       01 WS-SEARCH-HITS        PIC 9(5).
+
+       01 IMPORT-RECORD-FIELDS.
+           05 IMP-ITEM-CODE       PIC X(10).
+           05 IMP-ITEM-NAME       PIC X(30).
+           05 IMP-ITEM-CATEGORY   PIC X(20).
+           05 IMP-ITEM-SIZE       PIC X(10).
+           05 IMP-ITEM-COLOR      PIC X(15).
+           05 IMP-STOCK-QUANTITY  PIC 9(5).
+           05 IMP-PRICE-TEXT      PIC X(10).
+       01 IMP-UNIT-PRICE        PIC 9(7)V99.
+       01 WS-IMPORT-ADDED       PIC 9(5) VALUE ZERO.
+       01 WS-IMPORT-UPDATED     PIC 9(5) VALUE ZERO.
+
+       01 VAL-CATEGORY-TABLE.
+           05 VAL-CATEGORY-ENTRY OCCURS 20 TIMES.
+               10 VAL-CATEGORY-NAME  PIC X(20).
+               10 VAL-CATEGORY-TOTAL PIC 9(9)V99.
+       01 VAL-CATEGORY-COUNT    PIC 99 VALUE ZERO.
+       01 VAL-GRAND-TOTAL       PIC 9(9)V99.
+       01 VAL-ITEM-VALUE        PIC 9(9)V99.
+       01 VAL-FOUND             PIC X.
+       01 VAL-SUB               PIC 99.
+       01 VAL-CAP-HIT           PIC X VALUE 'N'.
+
+       01 WS-QTY-INPUT          PIC X(5) JUSTIFIED RIGHT.
+       01 WS-QTY-RAW            PIC X(11).
+       01 WS-QTY-LEN            PIC 99.
+       01 WS-PRICE-INPUT        PIC X(9) JUSTIFIED RIGHT.
+       01 WS-PRICE-INPUT-NUM REDEFINES WS-PRICE-INPUT PIC 9(9).
+       01 WS-PRICE-RAW          PIC X(15).
+       01 WS-PRICE-LEN          PIC 99.
+       01 WS-VALID-FLAG         PIC X.
+
+       01 WS-FROM-LOC           PIC X(10).
+       01 WS-TO-LOC             PIC X(10).
+       01 WS-XFER-QTY           PIC 9(5).
+       01 WS-XFER-OLD-FROM-QTY  PIC 9(5).
+       01 WS-XFER-OLD-TO-QTY    PIC 9(5).
+       01 WS-XFER-QTY-INPUT     PIC X(5) JUSTIFIED RIGHT.
+       01 WS-XFER-RAW           PIC X(11).
+       01 WS-XFER-LEN           PIC 99.
+       01 WS-FROM-SUB           PIC 9.
+       01 WS-TO-SUB             PIC 9.
+       01 WS-LOC-SUB            PIC 9.
+       01 WS-LOC-FOUND          PIC X.
+       01 WS-NEW-MAIN-QTY       PIC S9(6).
+
+       01 OLD-ITEM-VALUES.
+           05 OLD-ITEM-NAME      PIC X(30).
+           05 OLD-ITEM-CATEGORY  PIC X(20).
+           05 OLD-ITEM-SIZE      PIC X(10).
+           05 OLD-ITEM-COLOR     PIC X(15).
+           05 OLD-STOCK-QUANTITY PIC 9(5).
+           05 OLD-UNIT-PRICE     PIC 9(7)V99.
 
        PROCEDURE DIVISION.
+           PERFORM OPERATOR-SIGN-IN.
            PERFORM MAIN-MENU.
            STOP RUN.
 
+       OPERATOR-SIGN-IN.
+           CALL "SYSTEM" USING "CLS"
+           DISPLAY "======================================="
+           DISPLAY "         OPERATOR SIGN-IN"
+           DISPLAY "======================================="
+           MOVE SPACES TO WS-OPERATOR-ID.
+           PERFORM UNTIL WS-OPERATOR-ID NOT = SPACES
+               DISPLAY "Operator ID: " NO ADVANCING
+               ACCEPT WS-OPERATOR-ID
+           END-PERFORM.
+           DISPLAY "Operator PIN: " NO ADVANCING
+           ACCEPT WS-OPERATOR-PIN.
+
        MAIN-MENU.
            PERFORM UNTIL WS-EndOfFile = 'Y'
                CALL "SYSTEM" USING "CLS"
@@ -50,11 +215,16 @@
                DISPLAY "||   4. Search Item                      ||"
                DISPLAY "||   5. Delete Item                      ||"
                DISPLAY "||   6. Export to CSV                    ||"
-               DISPLAY "||   7. Exit                             ||"
+               DISPLAY "||   7. Low-Stock Reorder Report         ||"
+               DISPLAY "||   8. Inventory Valuation Report       ||"
+               DISPLAY "||   9. Import from CSV                  ||"
+               DISPLAY "||  10. Transfer Stock Between Locations ||"
+               DISPLAY "||  11. Generate Purchase Order          ||"
+               DISPLAY "||  12. Exit                             ||"
                DISPLAY "||=======================================||"
                DISPLAY "Enter your desired option: " NO ADVANCING
                ACCEPT WS-OPTION
-              
+
                EVALUATE WS-OPTION
                    WHEN 1 PERFORM ADD-ITEM
                    WHEN 2 PERFORM UPDATE-ITEM
@@ -62,7 +232,12 @@
                    WHEN 4 PERFORM SEARCH-ITEM
                    WHEN 5 PERFORM DELETE-ITEM
                    WHEN 6 PERFORM EXPORT-TO-CSV
-                   WHEN 7
+                   WHEN 7 PERFORM LOW-STOCK-REPORT
+                   WHEN 8 PERFORM VALUATION-REPORT
+                   WHEN 9 PERFORM IMPORT-FROM-CSV
+                   WHEN 10 PERFORM TRANSFER-STOCK
+                   WHEN 11 PERFORM GENERATE-PURCHASE-ORDER
+                   WHEN 12
                        DISPLAY " "
                        DISPLAY "[SYSTEM] TERMINATING PROGRAM..."
                        CLOSE INVENTORY-FILE
@@ -105,18 +280,25 @@
            ACCEPT ITEM-SIZE.
            DISPLAY "Enter Color: " NO ADVANCING
            ACCEPT ITEM-COLOR.
-           DISPLAY "Enter Stock Quantity: " NO ADVANCING
-           ACCEPT STOCK-QUANTITY.
-           DISPLAY "Enter Unit Price: " NO ADVANCING
-           ACCEPT UNIT-PRICE.
+           PERFORM VALIDATE-STOCK-QUANTITY.
+           PERFORM VALIDATE-UNIT-PRICE.
+
+           MOVE "MAIN" TO LOC-CODE (1)
+           MOVE STOCK-QUANTITY TO LOC-QUANTITY (1)
+           MOVE "ANNEX" TO LOC-CODE (2)
+           MOVE ZERO TO LOC-QUANTITY (2)
 
            WRITE INVENTORY-RECORD
-               INVALID KEY 
+               INVALID KEY
                    DISPLAY "Error writing item to inventory!"
-               NOT INVALID 
+               NOT INVALID
                    DISPLAY "Item successfully added!"
+                   MOVE "ADD-ITEM" TO WS-AUDIT-FIELD
+                   MOVE SPACES TO WS-AUDIT-OLDVAL
+                   MOVE ITEM-CODE TO WS-AUDIT-NEWVAL
+                   PERFORM AUDIT-WRITE-ENTRY
            END-WRITE.
-           
+
            CLOSE INVENTORY-FILE.
            DISPLAY "[SYSTEM] Press any key to continue..."
            ACCEPT WS-WAITFORINPUT.
@@ -145,7 +327,14 @@
                    DISPLAY "Color: " ITEM-COLOR
                    DISPLAY "Stock Quantity: " STOCK-QUANTITY
                    DISPLAY "Unit Price: " UNIT-PRICE
-                   
+
+                   MOVE ITEM-NAME TO OLD-ITEM-NAME
+                   MOVE ITEM-CATEGORY TO OLD-ITEM-CATEGORY
+                   MOVE ITEM-SIZE TO OLD-ITEM-SIZE
+                   MOVE ITEM-COLOR TO OLD-ITEM-COLOR
+                   MOVE STOCK-QUANTITY TO OLD-STOCK-QUANTITY
+                   MOVE UNIT-PRICE TO OLD-UNIT-PRICE
+
                    DISPLAY "Enter new details "NO ADVANCING
                    DISPLAY "(press enter to keep current): "
                    DISPLAY "New Item Name: " NO ADVANCING
@@ -156,16 +345,33 @@
                    ACCEPT ITEM-SIZE
                    DISPLAY "New Color: " NO ADVANCING
                    ACCEPT ITEM-COLOR
-                   DISPLAY "New Stock Quantity: " NO ADVANCING
-                   ACCEPT STOCK-QUANTITY
-                   DISPLAY "New Unit Price: " NO ADVANCING
-                   ACCEPT UNIT-PRICE
-                   
+                   PERFORM VALIDATE-STOCK-QUANTITY
+                   PERFORM VALIDATE-UNIT-PRICE
+
+                   IF STOCK-QUANTITY NOT = OLD-STOCK-QUANTITY
+                       COMPUTE WS-NEW-MAIN-QTY =
+                           LOC-QUANTITY (1) + STOCK-QUANTITY
+                               - OLD-STOCK-QUANTITY
+                       IF WS-NEW-MAIN-QTY < 0
+                           DISPLAY "Error: that quantity change would "
+                               "drive the MAIN location negative - "
+                               "update rejected."
+                           MOVE OLD-STOCK-QUANTITY TO STOCK-QUANTITY
+                           CLOSE INVENTORY-FILE
+                           DISPLAY "[SYSTEM] Press any key to "
+                               "continue..."
+                           ACCEPT WS-WAITFORINPUT
+                           EXIT PARAGRAPH
+                       END-IF
+                       MOVE WS-NEW-MAIN-QTY TO LOC-QUANTITY (1)
+                   END-IF
+
                    REWRITE INVENTORY-RECORD
-                       INVALID KEY 
+                       INVALID KEY
                            DISPLAY "Error updating item!"
-                       NOT INVALID 
+                       NOT INVALID
                            DISPLAY "Item successfully updated!"
+                           PERFORM AUDIT-UPDATE-ITEM
                    END-REWRITE
            END-READ.
            
@@ -174,18 +380,30 @@
            ACCEPT WS-WAITFORINPUT.
 
        SEARCH-ITEM.
-           OPEN INPUT INVENTORY-FILE.
            CALL "SYSTEM" USING "CLS"
            DISPLAY "======================================="
            DISPLAY "           SEARCH ITEM"
            DISPLAY "======================================="
+           DISPLAY "1. Search by exact Item Code"
+           DISPLAY "2. Search by partial Name or Category"
+           DISPLAY "Enter search mode: " NO ADVANCING
+           ACCEPT WS-SEARCH-MODE.
+
+           EVALUATE WS-SEARCH-MODE
+               WHEN 1 PERFORM SEARCH-BY-CODE
+               WHEN 2 PERFORM SEARCH-BY-TEXT
+               WHEN OTHER DISPLAY "Invalid search mode."
+           END-EVALUATE.
+
+       SEARCH-BY-CODE.
+           OPEN INPUT INVENTORY-FILE.
            DISPLAY "Enter Item Code to search: " NO ADVANCING
            ACCEPT ITEM-CODE.
-           
+
            READ INVENTORY-FILE KEY IS ITEM-CODE
-               INVALID KEY 
+               INVALID KEY
                    DISPLAY "Item not found!"
-               NOT INVALID KEY 
+               NOT INVALID KEY
                    DISPLAY "Item Details:"
                    DISPLAY "Name: " ITEM-NAME
                    DISPLAY "Category: " ITEM-CATEGORY
@@ -193,12 +411,78 @@
                    DISPLAY "Color: " ITEM-COLOR
                    DISPLAY "Stock Quantity: " STOCK-QUANTITY
                    DISPLAY "Unit Price: " UNIT-PRICE
+                   DISPLAY "  Location " LOC-CODE (1) ": "
+                       LOC-QUANTITY (1)
+                   DISPLAY "  Location " LOC-CODE (2) ": "
+                       LOC-QUANTITY (2)
            END-READ.
-           
+
            CLOSE INVENTORY-FILE.
            DISPLAY "[SYSTEM] Press any key to continue..."
            ACCEPT WS-WAITFORINPUT.
 
+       SEARCH-BY-TEXT.
+           DISPLAY "Enter partial Name or Category: " NO ADVANCING
+           ACCEPT WS-SEARCH-TEXT.
+           MOVE FUNCTION TRIM(WS-SEARCH-TEXT) TO WS-TRIM-TEXT.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-TEXT))
+               TO WS-TRIM-LEN.
+           MOVE ZERO TO WS-SEARCH-HITS.
+
+           OPEN INPUT INVENTORY-FILE.
+           PERFORM UNTIL FILESTATUS = "10"
+               READ INVENTORY-FILE
+                   AT END
+                       MOVE "10" TO FILESTATUS
+                   NOT AT END
+                       MOVE ITEM-NAME TO WS-MATCH-TARGET
+                       PERFORM SUBSTRING-MATCH
+                       IF WS-MATCH-FLAG = 'Y'
+                           PERFORM SEARCH-TEXT-DISPLAY-HIT
+                       ELSE
+                           MOVE ITEM-CATEGORY TO WS-MATCH-TARGET
+                           PERFORM SUBSTRING-MATCH
+                           IF WS-MATCH-FLAG = 'Y'
+                               PERFORM SEARCH-TEXT-DISPLAY-HIT
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE INVENTORY-FILE.
+
+           IF WS-SEARCH-HITS = ZERO
+               DISPLAY "No matching items found."
+           ELSE
+               DISPLAY WS-SEARCH-HITS " matching item(s) found."
+           END-IF.
+           DISPLAY "[SYSTEM] Press any key to continue..."
+           ACCEPT WS-WAITFORINPUT.
+
+       SEARCH-TEXT-DISPLAY-HIT.
+           ADD 1 TO WS-SEARCH-HITS.
+           DISPLAY "Item Code: " ITEM-CODE
+           DISPLAY "Name: " ITEM-NAME
+           DISPLAY "Category: " ITEM-CATEGORY
+           DISPLAY "Stock Quantity: " STOCK-QUANTITY
+           DISPLAY "Unit Price: " UNIT-PRICE
+           DISPLAY "  Location " LOC-CODE (1) ": " LOC-QUANTITY (1)
+           DISPLAY "  Location " LOC-CODE (2) ": " LOC-QUANTITY (2)
+           DISPLAY "====================================".
+
+       SUBSTRING-MATCH.
+           MOVE 'N' TO WS-MATCH-FLAG.
+           IF WS-TRIM-LEN > ZERO
+               COMPUTE WS-MAX-POS = 31 - WS-TRIM-LEN
+               PERFORM VARYING WS-SCAN-POS FROM 1 BY 1
+                   UNTIL WS-SCAN-POS > WS-MAX-POS
+                       OR WS-MATCH-FLAG = 'Y'
+                   IF WS-MATCH-TARGET (WS-SCAN-POS : WS-TRIM-LEN)
+                       = WS-TRIM-TEXT (1 : WS-TRIM-LEN)
+                       MOVE 'Y' TO WS-MATCH-FLAG
+                   END-IF
+               END-PERFORM
+           END-IF.
+
        DELETE-ITEM.
            OPEN I-O INVENTORY-FILE.
            CALL "SYSTEM" USING "CLS"
@@ -215,12 +499,16 @@
                    DISPLAY "[SYSTEM] Press any key to continue..."
                    ACCEPT WS-WAITFORINPUT
                    EXIT PARAGRAPH
-               NOT INVALID KEY 
+               NOT INVALID KEY
                    DELETE INVENTORY-FILE
-                       INVALID KEY 
+                       INVALID KEY
                            DISPLAY "Error deleting item!"
-                       NOT INVALID 
+                       NOT INVALID
                            DISPLAY "Item successfully deleted!"
+                           MOVE "DELETE-ITEM" TO WS-AUDIT-FIELD
+                           MOVE ITEM-CODE TO WS-AUDIT-OLDVAL
+                           MOVE SPACES TO WS-AUDIT-NEWVAL
+                           PERFORM AUDIT-WRITE-ENTRY
                    END-DELETE
            END-READ.
            
@@ -229,36 +517,257 @@
            ACCEPT WS-WAITFORINPUT.
 
        VIEW-INVENTORY.
-           OPEN INPUT INVENTORY-FILE.
            CALL "SYSTEM" USING "CLS"
            DISPLAY "======================================="
            DISPLAY "         INVENTORY LISTING"
            DISPLAY "======================================="
-           
+           DISPLAY "Sort by: 1 = Item Name  2 = Stock " NO ADVANCING
+           DISPLAY "Quantity (low to high): " NO ADVANCING
+           ACCEPT WS-SORT-CHOICE.
+
+           MOVE ZERO TO WS-PAGE-LINE-COUNT.
+           MOVE SPACES TO WS-LAST-CATEGORY.
+           MOVE ZERO TO WS-CATEGORY-SUBTOTAL.
+           MOVE 'Y' TO WS-FIRST-RECORD.
+
+           EVALUATE WS-SORT-CHOICE
+               WHEN 2
+                   SORT SORT-FILE ON ASCENDING KEY SRT-STOCK-QUANTITY
+                       INPUT PROCEDURE IS LOAD-SORT-FILE
+                       OUTPUT PROCEDURE IS DISPLAY-SORTED-INVENTORY
+               WHEN OTHER
+                   SORT SORT-FILE ON ASCENDING KEY SRT-ITEM-NAME
+                       INPUT PROCEDURE IS LOAD-SORT-FILE
+                       OUTPUT PROCEDURE IS DISPLAY-SORTED-INVENTORY
+           END-EVALUATE.
+
+      *> The category-break subtotal only means anything when the
+      *> listing is actually grouped by category; sorting by stock
+      *> quantity scatters categories across the listing, so the
+      *> closing subtotal is skipped for that sort order.
+           IF WS-SORT-CHOICE NOT = 2
+               IF WS-LAST-CATEGORY NOT = SPACES
+                   DISPLAY "  Category subtotal value: "
+                       WS-CATEGORY-SUBTOTAL
+               END-IF
+           END-IF.
+
+           DISPLAY "[SYSTEM] Press any key to continue..."
+           ACCEPT WS-WAITFORINPUT.
+
+       LOAD-SORT-FILE.
+           OPEN INPUT INVENTORY-FILE.
            PERFORM UNTIL FILESTATUS = "10"
                READ INVENTORY-FILE
                    AT END
                        MOVE "10" TO FILESTATUS
                    NOT AT END
-                       DISPLAY "Item Code: " ITEM-CODE
-                       DISPLAY "Name: " ITEM-NAME
-                       DISPLAY "Category: " ITEM-CATEGORY
-                       DISPLAY "Size: " ITEM-SIZE
-                       DISPLAY "Color: " ITEM-COLOR
-                       DISPLAY "Stock Quantity: " STOCK-QUANTITY
-                       DISPLAY "Unit Price: " UNIT-PRICE
+                       MOVE ITEM-CODE TO SRT-ITEM-CODE
+                       MOVE ITEM-NAME TO SRT-ITEM-NAME
+                       MOVE ITEM-CATEGORY TO SRT-ITEM-CATEGORY
+                       MOVE ITEM-SIZE TO SRT-ITEM-SIZE
+                       MOVE ITEM-COLOR TO SRT-ITEM-COLOR
+                       MOVE STOCK-QUANTITY TO SRT-STOCK-QUANTITY
+                       MOVE UNIT-PRICE TO SRT-UNIT-PRICE
+                       MOVE LOC-CODE (1) TO SRT-LOC-CODE (1)
+                       MOVE LOC-QUANTITY (1) TO SRT-LOC-QUANTITY (1)
+                       MOVE LOC-CODE (2) TO SRT-LOC-CODE (2)
+                       MOVE LOC-QUANTITY (2) TO SRT-LOC-QUANTITY (2)
+                       RELEASE SORT-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE INVENTORY-FILE.
+
+       DISPLAY-SORTED-INVENTORY.
+           MOVE 'N' TO WS-SORT-EOF.
+           PERFORM UNTIL WS-SORT-EOF = 'Y'
+               RETURN SORT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-SORT-EOF
+                   NOT AT END
+      *> Skipped entirely when sorting by stock quantity (WS-SORT-
+      *> CHOICE = 2) -- that order doesn't group records by category,
+      *> so a category-break subtotal would print after almost every
+      *> single item instead of once per category.
+                       IF WS-SORT-CHOICE NOT = 2
+                           IF SRT-ITEM-CATEGORY NOT = WS-LAST-CATEGORY
+                               IF WS-FIRST-RECORD = 'N'
+                                   DISPLAY
+                                       "  Category subtotal value: "
+                                       WS-CATEGORY-SUBTOTAL
+                                   DISPLAY
+                                       "----------------------------"
+                               END-IF
+                               MOVE SRT-ITEM-CATEGORY
+                                   TO WS-LAST-CATEGORY
+                               MOVE ZERO TO WS-CATEGORY-SUBTOTAL
+                               MOVE 'N' TO WS-FIRST-RECORD
+                           END-IF
+                           COMPUTE WS-CATEGORY-SUBTOTAL =
+                               WS-CATEGORY-SUBTOTAL +
+                               SRT-STOCK-QUANTITY * SRT-UNIT-PRICE
+                       END-IF
+                       DISPLAY "Item Code: " SRT-ITEM-CODE
+                       DISPLAY "Name: " SRT-ITEM-NAME
+                       DISPLAY "Category: " SRT-ITEM-CATEGORY
+                       DISPLAY "Size: " SRT-ITEM-SIZE
+                       DISPLAY "Color: " SRT-ITEM-COLOR
+                       DISPLAY "Stock Quantity: " SRT-STOCK-QUANTITY
+                       DISPLAY "Unit Price: " SRT-UNIT-PRICE
+                       DISPLAY "  Location " SRT-LOC-CODE (1) ": "
+                           SRT-LOC-QUANTITY (1)
+                       DISPLAY "  Location " SRT-LOC-CODE (2) ": "
+                           SRT-LOC-QUANTITY (2)
                        DISPLAY "===================================="
+                       ADD 1 TO WS-PAGE-LINE-COUNT
+                       IF WS-PAGE-LINE-COUNT >= WS-PAGE-SIZE
+                           DISPLAY "-- press any key for more --"
+                               NO ADVANCING
+                           ACCEPT WS-WAITFORINPUT
+                           MOVE ZERO TO WS-PAGE-LINE-COUNT
+                       END-IF
+               END-RETURN
+           END-PERFORM.
+
+       LOW-STOCK-REPORT.
+           OPEN INPUT INVENTORY-FILE.
+           CALL "SYSTEM" USING "CLS"
+           DISPLAY "======================================="
+           DISPLAY "       LOW-STOCK REORDER REPORT"
+           DISPLAY "======================================="
+           DISPLAY "Enter reorder point (blank for "
+               WS-REORDER-POINT "): " NO ADVANCING
+           ACCEPT WS-REORDER-POINT.
+           IF WS-REORDER-POINT = ZERO
+               MOVE 10 TO WS-REORDER-POINT
+           END-IF.
+           MOVE ZERO TO WS-LOW-STOCK-COUNT.
+
+           PERFORM UNTIL FILESTATUS = "10"
+               READ INVENTORY-FILE
+                   AT END
+                       MOVE "10" TO FILESTATUS
+                   NOT AT END
+                       IF STOCK-QUANTITY < WS-REORDER-POINT
+                           ADD 1 TO WS-LOW-STOCK-COUNT
+                           DISPLAY "Item Code: " ITEM-CODE
+                           DISPLAY "Name: " ITEM-NAME
+                           DISPLAY "Category: " ITEM-CATEGORY
+                           DISPLAY "Stock Quantity: " STOCK-QUANTITY
+                           DISPLAY "Reorder Point: " WS-REORDER-POINT
+                           DISPLAY "===================="
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           IF WS-LOW-STOCK-COUNT = ZERO
+               DISPLAY "No items below the reorder point."
+           ELSE
+               DISPLAY WS-LOW-STOCK-COUNT " item(s) below reorder."
+           END-IF.
+
+           CLOSE INVENTORY-FILE.
+           DISPLAY "[SYSTEM] Press any key to continue..."
+           ACCEPT WS-WAITFORINPUT.
+
+       GENERATE-PURCHASE-ORDER.
+           OPEN INPUT INVENTORY-FILE.
+           OPEN OUTPUT PO-FILE.
+           CALL "SYSTEM" USING "CLS"
+           DISPLAY "======================================="
+           DISPLAY "       PURCHASE ORDER GENERATION"
+           DISPLAY "======================================="
+           DISPLAY "Enter reorder point (blank for "
+               WS-REORDER-POINT "): " NO ADVANCING
+           ACCEPT WS-REORDER-POINT.
+           IF WS-REORDER-POINT = ZERO
+               MOVE 10 TO WS-REORDER-POINT
+           END-IF.
+           MOVE ZERO TO WS-PO-COUNT.
+
+           PERFORM UNTIL FILESTATUS = "10"
+               READ INVENTORY-FILE
+                   AT END
+                       MOVE "10" TO FILESTATUS
+                   NOT AT END
+                       IF STOCK-QUANTITY < WS-REORDER-POINT
+                           COMPUTE WS-ORDER-QTY =
+                               WS-REORDER-POINT - STOCK-QUANTITY
+                           STRING
+                               ITEM-CODE ","
+                               ITEM-NAME ","
+                               STOCK-QUANTITY ","
+                               WS-ORDER-QTY
+                           DELIMITED BY SIZE INTO PO-RECORD
+                           WRITE PO-RECORD
+                           ADD 1 TO WS-PO-COUNT
+                       END-IF
                END-READ
            END-PERFORM.
 
            CLOSE INVENTORY-FILE.
+           CLOSE PO-FILE.
+
+           IF WS-PO-COUNT = ZERO
+               DISPLAY "No items below the reorder point - "
+                   "no purchase order generated."
+           ELSE
+               DISPLAY WS-PO-COUNT " item(s) written to "
+                   "PURCHASEORDER.TXT."
+           END-IF.
+
            DISPLAY "[SYSTEM] Press any key to continue..."
            ACCEPT WS-WAITFORINPUT.
 
        EXPORT-TO-CSV.
-           OPEN OUTPUT CSV-FILE.
+           PERFORM READ-CHECKPOINT.
+           MOVE 'N' TO WS-RESUME-ANSWER.
+           IF WS-CKPT-FOUND = 'Y' AND CKPT-JOB-NAME = "EXPORT"
+               DISPLAY "A previous export checkpoint was found at "
+                   "item " CKPT-LAST-CODE " (" CKPT-REC-COUNT
+                   " records)."
+               DISPLAY "Resume from checkpoint? (Y/N): " NO ADVANCING
+               ACCEPT WS-RESUME-ANSWER
+           END-IF.
+
            OPEN INPUT INVENTORY-FILE.
-           DISPLAY "[SYSTEM] Exporting Inventory to CSV File..."
+           IF WS-RESUME-ANSWER = 'Y' OR WS-RESUME-ANSWER = 'y'
+               MOVE CKPT-FILENAME TO WS-CSV-FILENAME
+               MOVE CKPT-LAST-CODE TO ITEM-CODE
+               START INVENTORY-FILE KEY IS GREATER THAN ITEM-CODE
+                   INVALID KEY
+                       MOVE "10" TO FILESTATUS
+               END-START
+               OPEN EXTEND CSV-FILE
+               MOVE CKPT-REC-COUNT TO WS-CKPT-COUNTER
+           ELSE
+               ACCEPT WS-EXPORT-DATE FROM DATE YYYYMMDD
+               MOVE 1 TO WS-CSV-SEQ
+               STRING
+                   "INVENTORYFILE_" WS-EXPORT-DATE ".CSV"
+               DELIMITED BY SIZE INTO WS-CSV-FILENAME
+      *> A same-day export may already exist (an earlier interactive
+      *> run, or the overnight DAILY-EXPORT-BATCH job) -- probe for a
+      *> free dated name instead of clobbering whatever is there.
+               MOVE 'N' TO WS-VALID-FLAG
+               PERFORM UNTIL WS-VALID-FLAG = 'Y'
+                   OPEN INPUT CSV-FILE
+                   IF CSV-FILESTATUS = "35"
+                       MOVE 'Y' TO WS-VALID-FLAG
+                   ELSE
+                       CLOSE CSV-FILE
+                       ADD 1 TO WS-CSV-SEQ
+                       STRING
+                           "INVENTORYFILE_" WS-EXPORT-DATE "_"
+                           WS-CSV-SEQ ".CSV"
+                       DELIMITED BY SIZE INTO WS-CSV-FILENAME
+                   END-IF
+               END-PERFORM
+               OPEN OUTPUT CSV-FILE
+               MOVE ZERO TO WS-CKPT-COUNTER
+           END-IF.
+           DISPLAY "[SYSTEM] Exporting Inventory to "
+               WS-CSV-FILENAME.
 
            PERFORM UNTIL FILESTATUS = "10"
                READ INVENTORY-FILE
@@ -266,23 +775,573 @@
                        MOVE "10" TO FILESTATUS
                        EXIT PERFORM
                    NOT AT END
-                       STRING 
-                           ITEM-CODE "," 
-                           ITEM-NAME "," 
-                           ITEM-CATEGORY "," 
-                           ITEM-SIZE "," 
-                           ITEM-COLOR "," 
-                           STOCK-QUANTITY "," 
-                           UNIT-PRICE 
+                       MOVE UNIT-PRICE TO WS-CSV-PRICE
+                       STRING
+                           ITEM-CODE ","
+                           ITEM-NAME ","
+                           ITEM-CATEGORY ","
+                           ITEM-SIZE ","
+                           ITEM-COLOR ","
+                           STOCK-QUANTITY ","
+                           WS-CSV-PRICE
                        DELIMITED BY SIZE INTO CSV-RECORD
                        WRITE CSV-RECORD
+                       ADD 1 TO WS-CKPT-COUNTER
+                       IF FUNCTION MOD(WS-CKPT-COUNTER
+                           WS-CKPT-INTERVAL) = 0
+                           MOVE "EXPORT" TO CKPT-JOB-NAME
+                           MOVE ITEM-CODE TO CKPT-LAST-CODE
+                           MOVE WS-CKPT-COUNTER TO CKPT-REC-COUNT
+                           MOVE WS-CSV-FILENAME TO CKPT-FILENAME
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
                END-READ
            END-PERFORM.
 
            CLOSE INVENTORY-FILE.
            CLOSE CSV-FILE.
+           PERFORM CLEAR-CHECKPOINT.
            DISPLAY "[SYSTEM] Data exported to CSV Successfully!"
            DISPLAY "[SYSTEM] Press any key to continue..."
            ACCEPT WS-WAITFORINPUT.
 
-           
\ No newline at end of file
+       VALUATION-REPORT.
+           OPEN INPUT INVENTORY-FILE.
+           CALL "SYSTEM" USING "CLS"
+           DISPLAY "======================================="
+           DISPLAY "     INVENTORY VALUATION BY CATEGORY"
+           DISPLAY "======================================="
+           MOVE ZERO TO VAL-CATEGORY-COUNT.
+           MOVE ZERO TO VAL-GRAND-TOTAL.
+           MOVE 'N' TO VAL-CAP-HIT.
+
+           PERFORM UNTIL FILESTATUS = "10"
+               READ INVENTORY-FILE
+                   AT END
+                       MOVE "10" TO FILESTATUS
+                   NOT AT END
+                       COMPUTE VAL-ITEM-VALUE =
+                           STOCK-QUANTITY * UNIT-PRICE
+                       PERFORM VALUATION-ADD-CATEGORY
+                       ADD VAL-ITEM-VALUE TO VAL-GRAND-TOTAL
+               END-READ
+           END-PERFORM.
+           CLOSE INVENTORY-FILE.
+
+           PERFORM VARYING VAL-SUB FROM 1 BY 1
+               UNTIL VAL-SUB > VAL-CATEGORY-COUNT
+               DISPLAY "Category: "
+                   VAL-CATEGORY-NAME (VAL-SUB)
+                   " Subtotal: " VAL-CATEGORY-TOTAL (VAL-SUB)
+           END-PERFORM.
+
+           IF VAL-CAP-HIT = 'Y'
+               DISPLAY "NOTE: more than 20 distinct categories "
+                   "were found - the per-category breakdown "
+                   "above is incomplete (grand total is still "
+                   "correct)."
+           END-IF.
+
+           DISPLAY "======================================="
+           DISPLAY "GRAND TOTAL: " VAL-GRAND-TOTAL
+           DISPLAY "======================================="
+           DISPLAY "[SYSTEM] Press any key to continue..."
+           ACCEPT WS-WAITFORINPUT.
+
+       VALUATION-ADD-CATEGORY.
+           MOVE 'N' TO VAL-FOUND.
+           PERFORM VARYING VAL-SUB FROM 1 BY 1
+               UNTIL VAL-SUB > VAL-CATEGORY-COUNT
+               IF VAL-CATEGORY-NAME (VAL-SUB) = ITEM-CATEGORY
+                   ADD VAL-ITEM-VALUE TO VAL-CATEGORY-TOTAL (VAL-SUB)
+                   MOVE 'Y' TO VAL-FOUND
+               END-IF
+           END-PERFORM.
+           IF VAL-FOUND NOT = 'Y'
+               IF VAL-CATEGORY-COUNT < 20
+                   ADD 1 TO VAL-CATEGORY-COUNT
+                   MOVE ITEM-CATEGORY TO
+                       VAL-CATEGORY-NAME (VAL-CATEGORY-COUNT)
+                   MOVE VAL-ITEM-VALUE TO
+                       VAL-CATEGORY-TOTAL (VAL-CATEGORY-COUNT)
+               ELSE
+                   MOVE 'Y' TO VAL-CAP-HIT
+               END-IF
+           END-IF.
+
+       VALIDATE-STOCK-QUANTITY.
+           MOVE 'N' TO WS-VALID-FLAG.
+           PERFORM UNTIL WS-VALID-FLAG = 'Y'
+               DISPLAY "Stock Quantity (0-99999): " NO ADVANCING
+               ACCEPT WS-QTY-RAW
+               MOVE ZERO TO WS-QTY-LEN
+               INSPECT WS-QTY-RAW TALLYING WS-QTY-LEN
+                   FOR CHARACTERS BEFORE INITIAL SPACE
+               IF WS-QTY-LEN = 0
+                   DISPLAY "Invalid entry - blank not allowed."
+               ELSE
+      *> Accepted into a field wider than STOCK-QUANTITY so an
+      *> overlong entry is caught here instead of being silently
+      *> truncated to its low-order digits by a too-narrow ACCEPT.
+                   IF WS-QTY-LEN > 5
+                       DISPLAY "Invalid entry - too many digits "
+                           "(max 5)."
+                   ELSE
+                       MOVE WS-QTY-RAW (1:WS-QTY-LEN) TO WS-QTY-INPUT
+                       INSPECT WS-QTY-INPUT
+                           REPLACING LEADING SPACE BY ZERO
+                       IF WS-QTY-INPUT IS NUMERIC
+                           MOVE WS-QTY-INPUT TO STOCK-QUANTITY
+                           MOVE 'Y' TO WS-VALID-FLAG
+                       ELSE
+                           DISPLAY
+                               "Invalid entry - digits only, no sign."
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       VALIDATE-UNIT-PRICE.
+           MOVE 'N' TO WS-VALID-FLAG.
+           PERFORM UNTIL WS-VALID-FLAG = 'Y'
+               DISPLAY "Unit Price in cents, no decimal " NO ADVANCING
+               DISPLAY "point (0-999999999): " NO ADVANCING
+               ACCEPT WS-PRICE-RAW
+               MOVE ZERO TO WS-PRICE-LEN
+               INSPECT WS-PRICE-RAW TALLYING WS-PRICE-LEN
+                   FOR CHARACTERS BEFORE INITIAL SPACE
+               IF WS-PRICE-LEN = 0
+                   DISPLAY "Invalid entry - blank not allowed."
+               ELSE
+                   IF WS-PRICE-LEN > 9
+                       DISPLAY "Invalid entry - too many digits "
+                           "(max 9)."
+                   ELSE
+                       MOVE WS-PRICE-RAW (1:WS-PRICE-LEN)
+                           TO WS-PRICE-INPUT
+                       INSPECT WS-PRICE-INPUT
+                           REPLACING LEADING SPACE BY ZERO
+                       IF WS-PRICE-INPUT IS NUMERIC
+                           COMPUTE UNIT-PRICE =
+                               WS-PRICE-INPUT-NUM / 100
+                           MOVE 'Y' TO WS-VALID-FLAG
+                       ELSE
+                           DISPLAY
+                               "Invalid entry - digits only, no sign."
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       VALIDATE-XFER-QUANTITY.
+           MOVE 'N' TO WS-VALID-FLAG.
+           PERFORM UNTIL WS-VALID-FLAG = 'Y'
+               DISPLAY "Quantity to transfer (0-99999): " NO ADVANCING
+               ACCEPT WS-XFER-RAW
+               MOVE ZERO TO WS-XFER-LEN
+               INSPECT WS-XFER-RAW TALLYING WS-XFER-LEN
+                   FOR CHARACTERS BEFORE INITIAL SPACE
+               IF WS-XFER-LEN = 0
+                   DISPLAY "Invalid entry - blank not allowed."
+               ELSE
+                   IF WS-XFER-LEN > 5
+                       DISPLAY "Invalid entry - too many digits "
+                           "(max 5)."
+                   ELSE
+                       MOVE WS-XFER-RAW (1:WS-XFER-LEN)
+                           TO WS-XFER-QTY-INPUT
+                       INSPECT WS-XFER-QTY-INPUT
+                           REPLACING LEADING SPACE BY ZERO
+                       IF WS-XFER-QTY-INPUT IS NUMERIC
+                           MOVE WS-XFER-QTY-INPUT TO WS-XFER-QTY
+                           MOVE 'Y' TO WS-VALID-FLAG
+                       ELSE
+                           DISPLAY
+                               "Invalid entry - digits only, no sign."
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       IMPORT-FROM-CSV.
+           CALL "SYSTEM" USING "CLS"
+           DISPLAY "======================================="
+           DISPLAY "         IMPORT FROM CSV"
+           DISPLAY "======================================="
+
+           PERFORM READ-CHECKPOINT.
+           MOVE 'N' TO WS-RESUME-ANSWER.
+           IF WS-CKPT-FOUND = 'Y' AND CKPT-JOB-NAME = "IMPORT"
+               DISPLAY "A previous import checkpoint was found at "
+                   "item " CKPT-LAST-CODE " (" CKPT-REC-COUNT
+                   " records) against file " CKPT-FILENAME "."
+               DISPLAY "Resume from checkpoint? (Y/N): " NO ADVANCING
+               ACCEPT WS-RESUME-ANSWER
+           END-IF.
+
+           IF WS-RESUME-ANSWER = 'Y' OR WS-RESUME-ANSWER = 'y'
+               MOVE CKPT-FILENAME TO WS-CSV-FILENAME
+           ELSE
+               DISPLAY "CSV file name to import: " NO ADVANCING
+               ACCEPT WS-CSV-FILENAME
+           END-IF.
+
+           MOVE 'N' TO WS-VALID-FLAG.
+           PERFORM UNTIL WS-VALID-FLAG = 'Y'
+               OPEN INPUT CSV-FILE
+               IF CSV-FILESTATUS = "35"
+                   DISPLAY "File " WS-CSV-FILENAME " not found."
+                   DISPLAY "CSV file name to import: " NO ADVANCING
+                   ACCEPT WS-CSV-FILENAME
+               ELSE
+                   MOVE 'Y' TO WS-VALID-FLAG
+               END-IF
+           END-PERFORM.
+
+           OPEN I-O INVENTORY-FILE.
+           IF FILESTATUS = "35"
+               OPEN OUTPUT INVENTORY-FILE
+               CLOSE INVENTORY-FILE
+               OPEN I-O INVENTORY-FILE
+           END-IF.
+           MOVE ZERO TO WS-IMPORT-ADDED.
+           MOVE ZERO TO WS-IMPORT-UPDATED.
+           MOVE ZERO TO WS-CKPT-COUNTER.
+
+           IF WS-RESUME-ANSWER = 'Y' OR WS-RESUME-ANSWER = 'y'
+               MOVE CKPT-REC-COUNT TO WS-SKIP-COUNTER
+               MOVE CKPT-REC-COUNT TO WS-CKPT-COUNTER
+               PERFORM IMPORT-SKIP-ONE-LINE WS-SKIP-COUNTER TIMES
+           END-IF.
+
+           PERFORM UNTIL FILESTATUS = "10"
+               READ CSV-FILE
+                   AT END
+                       MOVE "10" TO FILESTATUS
+                   NOT AT END
+                       UNSTRING CSV-RECORD DELIMITED BY ","
+                           INTO IMP-ITEM-CODE IMP-ITEM-NAME
+                               IMP-ITEM-CATEGORY IMP-ITEM-SIZE
+                               IMP-ITEM-COLOR IMP-STOCK-QUANTITY
+                               IMP-PRICE-TEXT
+      *> A vendor-supplied CSV is untrusted external data, same as
+      *> the request-002 entry fields -- a row with a non-numeric
+      *> quantity or an unparseable price is reported and skipped
+      *> instead of being trusted straight into arithmetic and onto
+      *> the file.
+                       IF IMP-STOCK-QUANTITY NOT NUMERIC
+                               OR FUNCTION TEST-NUMVAL (IMP-PRICE-TEXT)
+                                   NOT = 0
+                           DISPLAY "Error: row for " IMP-ITEM-CODE
+                               " has a non-numeric quantity or "
+                               "price - row skipped."
+                       ELSE
+                           COMPUTE IMP-UNIT-PRICE =
+                               FUNCTION NUMVAL (IMP-PRICE-TEXT)
+                           MOVE IMP-ITEM-CODE TO ITEM-CODE
+                           READ INVENTORY-FILE KEY IS ITEM-CODE
+                               INVALID KEY
+                                   MOVE IMP-ITEM-NAME TO ITEM-NAME
+                                   MOVE IMP-ITEM-CATEGORY
+                                       TO ITEM-CATEGORY
+                                   MOVE IMP-ITEM-SIZE TO ITEM-SIZE
+                                   MOVE IMP-ITEM-COLOR TO ITEM-COLOR
+                                   MOVE IMP-STOCK-QUANTITY
+                                       TO STOCK-QUANTITY
+                                   MOVE IMP-UNIT-PRICE TO UNIT-PRICE
+                                   MOVE "MAIN" TO LOC-CODE (1)
+                                   MOVE IMP-STOCK-QUANTITY
+                                       TO LOC-QUANTITY (1)
+                                   MOVE "ANNEX" TO LOC-CODE (2)
+                                   MOVE ZERO TO LOC-QUANTITY (2)
+                                   WRITE INVENTORY-RECORD
+                                       INVALID KEY
+                                           DISPLAY "Error adding "
+                                               IMP-ITEM-CODE
+                                       NOT INVALID
+                                           ADD 1 TO WS-IMPORT-ADDED
+                                           MOVE "CSV-IMPORT-ADD"
+                                               TO WS-AUDIT-FIELD
+                                           MOVE SPACES
+                                               TO WS-AUDIT-OLDVAL
+                                           MOVE ITEM-CODE
+                                               TO WS-AUDIT-NEWVAL
+                                           PERFORM AUDIT-WRITE-ENTRY
+                                   END-WRITE
+                               NOT INVALID KEY
+                                   MOVE ITEM-NAME TO OLD-ITEM-NAME
+                                   MOVE ITEM-CATEGORY
+                                       TO OLD-ITEM-CATEGORY
+                                   MOVE ITEM-SIZE TO OLD-ITEM-SIZE
+                                   MOVE ITEM-COLOR TO OLD-ITEM-COLOR
+                                   MOVE STOCK-QUANTITY
+                                       TO OLD-STOCK-QUANTITY
+                                   MOVE UNIT-PRICE TO OLD-UNIT-PRICE
+                                   COMPUTE WS-NEW-MAIN-QTY =
+                                       LOC-QUANTITY (1)
+                                           + IMP-STOCK-QUANTITY
+                                           - STOCK-QUANTITY
+                                   IF WS-NEW-MAIN-QTY < 0
+                                       DISPLAY
+                                           "Error: quantity change "
+                                           "for " IMP-ITEM-CODE
+                                           " would drive MAIN "
+                                           "location negative - "
+                                           "row skipped."
+                                   ELSE
+                                       MOVE IMP-ITEM-NAME TO ITEM-NAME
+                                       MOVE IMP-ITEM-CATEGORY
+                                           TO ITEM-CATEGORY
+                                       MOVE IMP-ITEM-SIZE TO ITEM-SIZE
+                                       MOVE IMP-ITEM-COLOR
+                                           TO ITEM-COLOR
+                                       MOVE IMP-STOCK-QUANTITY
+                                           TO STOCK-QUANTITY
+                                       MOVE IMP-UNIT-PRICE
+                                           TO UNIT-PRICE
+                                       MOVE WS-NEW-MAIN-QTY
+                                           TO LOC-QUANTITY (1)
+                                       REWRITE INVENTORY-RECORD
+                                           INVALID KEY
+                                               DISPLAY
+                                                   "Error updating "
+                                                   IMP-ITEM-CODE
+                                           NOT INVALID
+                                               ADD 1
+                                                   TO WS-IMPORT-UPDATED
+                                               PERFORM
+                                                   AUDIT-UPDATE-ITEM
+                                       END-REWRITE
+                                   END-IF
+                           END-READ
+                       END-IF
+                       ADD 1 TO WS-CKPT-COUNTER
+                       IF FUNCTION MOD(WS-CKPT-COUNTER
+                           WS-CKPT-INTERVAL) = 0
+                           MOVE "IMPORT" TO CKPT-JOB-NAME
+                           MOVE IMP-ITEM-CODE TO CKPT-LAST-CODE
+                           MOVE WS-CKPT-COUNTER TO CKPT-REC-COUNT
+                           MOVE WS-CSV-FILENAME TO CKPT-FILENAME
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE CSV-FILE.
+           CLOSE INVENTORY-FILE.
+           PERFORM CLEAR-CHECKPOINT.
+           DISPLAY WS-IMPORT-ADDED " item(s) added."
+           DISPLAY WS-IMPORT-UPDATED " item(s) updated."
+           DISPLAY "[SYSTEM] Press any key to continue..."
+           ACCEPT WS-WAITFORINPUT.
+
+       IMPORT-SKIP-ONE-LINE.
+           READ CSV-FILE
+               AT END
+                   MOVE "10" TO FILESTATUS
+           END-READ.
+
+       TRANSFER-STOCK.
+           OPEN I-O INVENTORY-FILE.
+           CALL "SYSTEM" USING "CLS"
+           DISPLAY "======================================="
+           DISPLAY "    TRANSFER STOCK BETWEEN LOCATIONS"
+           DISPLAY "======================================="
+           DISPLAY "Enter Item Code: " NO ADVANCING
+           ACCEPT ITEM-CODE.
+
+           READ INVENTORY-FILE KEY IS ITEM-CODE
+               INVALID KEY
+                   DISPLAY "Item not found!"
+                   CLOSE INVENTORY-FILE
+                   DISPLAY "[SYSTEM] Press any key to continue..."
+                   ACCEPT WS-WAITFORINPUT
+                   EXIT PARAGRAPH
+           END-READ.
+
+           DISPLAY "  Location " LOC-CODE (1) ": " LOC-QUANTITY (1).
+           DISPLAY "  Location " LOC-CODE (2) ": " LOC-QUANTITY (2).
+
+           DISPLAY "Transfer from location: " NO ADVANCING
+           ACCEPT WS-FROM-LOC.
+           DISPLAY "Transfer to location: " NO ADVANCING
+           ACCEPT WS-TO-LOC.
+           PERFORM VALIDATE-XFER-QUANTITY.
+
+           MOVE ZERO TO WS-FROM-SUB.
+           MOVE ZERO TO WS-TO-SUB.
+           PERFORM FIND-LOCATION-SUB
+               VARYING WS-LOC-SUB FROM 1 BY 1
+               UNTIL WS-LOC-SUB > 2.
+
+           IF WS-FROM-SUB = ZERO OR WS-TO-SUB = ZERO
+               DISPLAY "Unknown location code!"
+               CLOSE INVENTORY-FILE
+               DISPLAY "[SYSTEM] Press any key to continue..."
+               ACCEPT WS-WAITFORINPUT
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-FROM-SUB = WS-TO-SUB
+               DISPLAY "From and to locations must differ!"
+               CLOSE INVENTORY-FILE
+               DISPLAY "[SYSTEM] Press any key to continue..."
+               ACCEPT WS-WAITFORINPUT
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-XFER-QTY > LOC-QUANTITY (WS-FROM-SUB)
+               DISPLAY "Insufficient quantity at " WS-FROM-LOC "!"
+               CLOSE INVENTORY-FILE
+               DISPLAY "[SYSTEM] Press any key to continue..."
+               ACCEPT WS-WAITFORINPUT
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE LOC-QUANTITY (WS-FROM-SUB) TO WS-XFER-OLD-FROM-QTY.
+           MOVE LOC-QUANTITY (WS-TO-SUB) TO WS-XFER-OLD-TO-QTY.
+           SUBTRACT WS-XFER-QTY FROM LOC-QUANTITY (WS-FROM-SUB).
+           ADD WS-XFER-QTY TO LOC-QUANTITY (WS-TO-SUB).
+
+      *> The audit entry carries both locations' before/after balance
+      *> (not just which two location codes were involved), so a
+      *> wrong balance can be traced back to the quantity that moved.
+           REWRITE INVENTORY-RECORD
+               INVALID KEY
+                   DISPLAY "Error updating item!"
+               NOT INVALID
+                   DISPLAY "Transfer completed!"
+                   MOVE "LOC-QUANTITY" TO WS-AUDIT-FIELD
+                   STRING
+                       WS-FROM-LOC DELIMITED BY SPACE
+                       "=" WS-XFER-OLD-FROM-QTY DELIMITED BY SIZE
+                       " " WS-TO-LOC DELIMITED BY SPACE
+                       "=" WS-XFER-OLD-TO-QTY DELIMITED BY SIZE
+                   INTO WS-AUDIT-OLDVAL
+                   STRING
+                       WS-FROM-LOC DELIMITED BY SPACE
+                       "=" LOC-QUANTITY (WS-FROM-SUB)
+                           DELIMITED BY SIZE
+                       " " WS-TO-LOC DELIMITED BY SPACE
+                       "=" LOC-QUANTITY (WS-TO-SUB) DELIMITED BY SIZE
+                   INTO WS-AUDIT-NEWVAL
+                   PERFORM AUDIT-WRITE-ENTRY
+           END-REWRITE.
+
+           CLOSE INVENTORY-FILE.
+           DISPLAY "[SYSTEM] Press any key to continue..."
+           ACCEPT WS-WAITFORINPUT.
+
+       FIND-LOCATION-SUB.
+           IF LOC-CODE (WS-LOC-SUB) = WS-FROM-LOC
+               MOVE WS-LOC-SUB TO WS-FROM-SUB
+           END-IF
+           IF LOC-CODE (WS-LOC-SUB) = WS-TO-LOC
+               MOVE WS-LOC-SUB TO WS-TO-SUB
+           END-IF.
+
+       AUDIT-UPDATE-ITEM.
+           IF OLD-ITEM-NAME NOT = ITEM-NAME
+               MOVE "ITEM-NAME" TO WS-AUDIT-FIELD
+               MOVE OLD-ITEM-NAME TO WS-AUDIT-OLDVAL
+               MOVE ITEM-NAME TO WS-AUDIT-NEWVAL
+               PERFORM AUDIT-WRITE-ENTRY
+           END-IF.
+           IF OLD-ITEM-CATEGORY NOT = ITEM-CATEGORY
+               MOVE "ITEM-CATEGORY" TO WS-AUDIT-FIELD
+               MOVE OLD-ITEM-CATEGORY TO WS-AUDIT-OLDVAL
+               MOVE ITEM-CATEGORY TO WS-AUDIT-NEWVAL
+               PERFORM AUDIT-WRITE-ENTRY
+           END-IF.
+           IF OLD-ITEM-SIZE NOT = ITEM-SIZE
+               MOVE "ITEM-SIZE" TO WS-AUDIT-FIELD
+               MOVE OLD-ITEM-SIZE TO WS-AUDIT-OLDVAL
+               MOVE ITEM-SIZE TO WS-AUDIT-NEWVAL
+               PERFORM AUDIT-WRITE-ENTRY
+           END-IF.
+           IF OLD-ITEM-COLOR NOT = ITEM-COLOR
+               MOVE "ITEM-COLOR" TO WS-AUDIT-FIELD
+               MOVE OLD-ITEM-COLOR TO WS-AUDIT-OLDVAL
+               MOVE ITEM-COLOR TO WS-AUDIT-NEWVAL
+               PERFORM AUDIT-WRITE-ENTRY
+           END-IF.
+           IF OLD-STOCK-QUANTITY NOT = STOCK-QUANTITY
+               MOVE "STOCK-QUANTITY" TO WS-AUDIT-FIELD
+               MOVE OLD-STOCK-QUANTITY TO WS-AUDIT-OLDVAL
+               MOVE STOCK-QUANTITY TO WS-AUDIT-NEWVAL
+               PERFORM AUDIT-WRITE-ENTRY
+           END-IF.
+           IF OLD-UNIT-PRICE NOT = UNIT-PRICE
+               MOVE "UNIT-PRICE" TO WS-AUDIT-FIELD
+      *> Staged through a numeric-edited field first so the audit
+      *> trail keeps the decimal point, same as the CSV export fix --
+      *> otherwise the implied decimal point is lost on the MOVE to
+      *> an alphanumeric field and $42.50 reads back as "000004250".
+               MOVE OLD-UNIT-PRICE TO WS-AUDIT-OLD-PRICE
+               MOVE UNIT-PRICE TO WS-AUDIT-NEW-PRICE
+               MOVE WS-AUDIT-OLD-PRICE TO WS-AUDIT-OLDVAL
+               MOVE WS-AUDIT-NEW-PRICE TO WS-AUDIT-NEWVAL
+               PERFORM AUDIT-WRITE-ENTRY
+               PERFORM PRICE-HISTORY-WRITE
+           END-IF.
+
+       PRICE-HISTORY-WRITE.
+           ACCEPT WS-PRICE-HIST-DATE FROM DATE YYYYMMDD.
+           MOVE OLD-UNIT-PRICE TO WS-AUDIT-OLD-PRICE.
+           MOVE UNIT-PRICE TO WS-AUDIT-NEW-PRICE.
+           OPEN EXTEND PRICE-HISTORY-FILE.
+           STRING
+               ITEM-CODE ","
+               WS-AUDIT-OLD-PRICE ","
+               WS-AUDIT-NEW-PRICE ","
+               WS-PRICE-HIST-DATE
+           DELIMITED BY SIZE INTO PRICE-HIST-RECORD.
+           WRITE PRICE-HIST-RECORD.
+           CLOSE PRICE-HISTORY-FILE.
+
+       AUDIT-WRITE-ENTRY.
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-TIME FROM TIME.
+           OPEN EXTEND AUDIT-FILE.
+           STRING
+               ITEM-CODE ","
+               WS-AUDIT-FIELD ","
+               WS-AUDIT-OLDVAL ","
+               WS-AUDIT-NEWVAL ","
+               WS-AUDIT-DATE ","
+               WS-AUDIT-TIME ","
+               WS-OPERATOR-ID
+           DELIMITED BY SIZE INTO AUDIT-RECORD.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           STRING
+               CKPT-JOB-NAME ","
+               CKPT-LAST-CODE ","
+               CKPT-REC-COUNT ","
+               CKPT-FILENAME
+           DELIMITED BY SIZE INTO CKPT-FD-RECORD.
+           WRITE CKPT-FD-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       READ-CHECKPOINT.
+           MOVE 'N' TO WS-CKPT-FOUND.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-FILESTATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       UNSTRING CKPT-FD-RECORD DELIMITED BY ","
+                           INTO CKPT-JOB-NAME CKPT-LAST-CODE
+                               CKPT-REC-COUNT CKPT-FILENAME
+                       MOVE 'Y' TO WS-CKPT-FOUND
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
